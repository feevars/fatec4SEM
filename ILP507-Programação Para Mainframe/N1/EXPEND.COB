@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPEND.
+       AUTHOR. LUIZ FERNANDO GERALDO DOS SANTOS.
+
+      *------ EXPORTACAO DO ARQUIVOENDERECO PARA ARQUIVO SEQUENCIAL -----
+      * GERA UM EXTRATO EM COLUNAS FIXAS DE CADEND.DAT PARA ENTREGA
+      * A TERCEIROS (MALA DIRETA).
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVOENDERECO ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS SEQUENTIAL
+           RECORD KEY              IS ID-ENDERECO
+           FILE STATUS             IS WS-STATUS-ARQUIVO
+           ALTERNATE RECORD KEY    IS CEP WITH DUPLICATES.
+
+           SELECT ARQUIVOEXPORT ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-EXPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVOENDERECO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+
+       01 ENDERECO.
+           05 ID-ENDERECO      PIC X(04).
+           05 CEP              PIC X(08).
+           05 LOGRA            PIC X(35).
+           05 BAIRRO           PIC X(20).
+           05 CIDADE           PIC X(35).
+           05 UF               PIC X(02).
+
+       FD  ARQUIVOEXPORT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ENDEXP.DAT".
+
+       01 EXPORT-REG.
+           05 EXP-ID            PIC X(04).
+           05 EXP-CEP           PIC X(08).
+           05 EXP-LOGRA         PIC X(35).
+           05 EXP-BAIRRO        PIC X(20).
+           05 EXP-CIDADE        PIC X(35).
+           05 EXP-UF            PIC X(02).
+
+      *---------------------- VARIAVEIS DE TRABALHO --------------------
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ARQUIVO            PIC X(02).
+       77 WS-STATUS-EXPORT             PIC X(02).
+       77 WS-FIM-ARQUIVO               PIC X VALUE "N".
+           88 FIM-DO-ARQUIVO                 VALUE "S".
+       77 WS-TOTAL-EXPORTADO           PIC 9(07) VALUE ZERO.
+
+      *--------------------- BLOCOS DE EXECUÇÃO ------------------------
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           OPEN INPUT ARQUIVOENDERECO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVOENDERECO: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM.
+
+           OPEN OUTPUT ARQUIVOEXPORT
+           IF WS-STATUS-EXPORT NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVOEXPORT: "
+                   WS-STATUS-EXPORT
+               CLOSE ARQUIVOENDERECO
+               GO TO P-FIM.
+
+           PERFORM P-EXPORTAR-UM THRU P-EXPORTAR-UM-EXIT
+               UNTIL FIM-DO-ARQUIVO
+
+           CLOSE ARQUIVOENDERECO
+           CLOSE ARQUIVOEXPORT
+           DISPLAY "EXPORTACAO CONCLUIDA - REGISTROS GRAVADOS: "
+               WS-TOTAL-EXPORTADO
+           GO TO P-FIM.
+
+      *------ GRAVACAO DE UM REGISTRO DO EXTRATO ------------------------
+       P-EXPORTAR-UM.
+           READ ARQUIVOENDERECO NEXT RECORD
+           IF WS-STATUS-ARQUIVO = "00"
+               MOVE ID-ENDERECO TO EXP-ID
+               MOVE CEP         TO EXP-CEP
+               MOVE LOGRA       TO EXP-LOGRA
+               MOVE BAIRRO      TO EXP-BAIRRO
+               MOVE CIDADE      TO EXP-CIDADE
+               MOVE UF          TO EXP-UF
+               WRITE EXPORT-REG
+               ADD 1 TO WS-TOTAL-EXPORTADO
+           ELSE
+               MOVE "S" TO WS-FIM-ARQUIVO.
+       P-EXPORTAR-UM-EXIT.
+           EXIT.
+
+      * ----- ENCERRAMENTO DO PROGRAMA ---------------------------------
+       P-FIM.
+           STOP RUN.
