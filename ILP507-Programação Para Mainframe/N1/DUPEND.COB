@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPEND.
+       AUTHOR. LUIZ FERNANDO GERALDO DOS SANTOS.
+
+      *------ RECONCILIACAO DE ENDERECOS DUPLICADOS ---------------------
+      * CARREGA O CADEND.DAT EM MEMORIA E COMPARA TODOS OS PARES DE
+      * REGISTROS, REPORTANDO OS QUE TEM O MESMO CEP+LOGRADOURO
+      * (DUPLICATA EXATA) OU O MESMO LOGRADOURO/BAIRRO/CIDADE COM
+      * CEP DIFERENTE (POSSIVEL DUPLICATA POR DIGITACAO) SOB UM
+      * ID-ENDERECO DIFERENTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVOENDERECO ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS SEQUENTIAL
+           RECORD KEY              IS ID-ENDERECO
+           FILE STATUS             IS WS-STATUS-ARQUIVO
+           ALTERNATE RECORD KEY    IS CEP WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVOENDERECO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+
+       01 ENDERECO.
+           05 ID-ENDERECO      PIC X(04).
+           05 CEP              PIC X(08).
+           05 LOGRA            PIC X(35).
+           05 BAIRRO           PIC X(20).
+           05 CIDADE           PIC X(35).
+           05 UF               PIC X(02).
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "DUPEND.LST".
+       01 REL-LINHA                    PIC X(100).
+
+      *---------------------- VARIAVEIS DE TRABALHO --------------------
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ARQUIVO            PIC X(02).
+       77 WS-STATUS-RELATORIO          PIC X(02).
+       77 WS-FIM-ARQUIVO               PIC X VALUE "N".
+           88 FIM-DO-ARQUIVO                 VALUE "S".
+
+       77 WS-TOTAL-LIDO                PIC 9(04) VALUE ZERO.
+       77 WS-TOTAL-DUPLICADAS          PIC 9(05) VALUE ZERO.
+       77 WS-IDX-I                     PIC 9(04) COMP.
+       77 WS-IDX-J                     PIC 9(04) COMP.
+
+       77 WS-COMP-LOGRA-1              PIC X(35).
+       77 WS-COMP-LOGRA-2              PIC X(35).
+       77 WS-COMP-BAIRRO-1             PIC X(20).
+       77 WS-COMP-BAIRRO-2             PIC X(20).
+       77 WS-COMP-CIDADE-1             PIC X(35).
+       77 WS-COMP-CIDADE-2             PIC X(35).
+
+       01 TABELA-ENDERECOS.
+           05 TAB-ENDERECO OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-TOTAL-LIDO.
+               10 TAB-ID            PIC X(04).
+               10 TAB-CEP           PIC X(08).
+               10 TAB-LOGRA         PIC X(35).
+               10 TAB-BAIRRO        PIC X(20).
+               10 TAB-CIDADE        PIC X(35).
+               10 TAB-UF            PIC X(02).
+
+       01 LINHA-RELATORIO.
+           05 LR-TIPO            PIC X(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 LR-ID1             PIC X(04).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 LR-ID2             PIC X(04).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 LR-CEP             PIC X(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 LR-LOGRA           PIC X(35).
+
+       01 LINHA-TOTAL.
+           05 FILLER             PIC X(30)
+               VALUE "TOTAL DE PARES DUPLICADOS: ".
+           05 LT-TOTAL           PIC ZZZZ9.
+
+      *--------------------- BLOCOS DE EXECUÇÃO ------------------------
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           OPEN INPUT ARQUIVOENDERECO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVOENDERECO: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM.
+
+           PERFORM P-CARREGAR-TABELA THRU P-CARREGAR-TABELA-EXIT
+               UNTIL FIM-DO-ARQUIVO
+
+           CLOSE ARQUIVOENDERECO
+
+           OPEN OUTPUT RELATORIO
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO RELATORIO: "
+                   WS-STATUS-RELATORIO
+               GO TO P-FIM.
+
+           PERFORM P-COMPARAR-REGISTRO THRU P-COMPARAR-REGISTRO-EXIT
+               VARYING WS-IDX-I FROM 1 BY 1
+               UNTIL WS-IDX-I > WS-TOTAL-LIDO
+
+           MOVE WS-TOTAL-DUPLICADAS TO LT-TOTAL
+           WRITE REL-LINHA FROM LINHA-TOTAL
+
+           CLOSE RELATORIO
+           GO TO P-FIM.
+
+      *------ CARGA DO ARQUIVO DE ENDERECOS EM MEMORIA ------------------
+       P-CARREGAR-TABELA.
+           READ ARQUIVOENDERECO NEXT RECORD
+           IF WS-STATUS-ARQUIVO = "00"
+               ADD 1 TO WS-TOTAL-LIDO
+               MOVE ID-ENDERECO TO TAB-ID (WS-TOTAL-LIDO)
+               MOVE CEP         TO TAB-CEP (WS-TOTAL-LIDO)
+               MOVE LOGRA       TO TAB-LOGRA (WS-TOTAL-LIDO)
+               MOVE BAIRRO      TO TAB-BAIRRO (WS-TOTAL-LIDO)
+               MOVE CIDADE      TO TAB-CIDADE (WS-TOTAL-LIDO)
+               MOVE UF          TO TAB-UF (WS-TOTAL-LIDO)
+           ELSE
+               MOVE "S" TO WS-FIM-ARQUIVO.
+       P-CARREGAR-TABELA-EXIT.
+           EXIT.
+
+      *------ COMPARACAO DE UM REGISTRO CONTRA OS DEMAIS -----------------
+       P-COMPARAR-REGISTRO.
+           PERFORM P-COMPARAR-PAR THRU P-COMPARAR-PAR-EXIT
+               VARYING WS-IDX-J FROM WS-IDX-I BY 1
+               UNTIL WS-IDX-J > WS-TOTAL-LIDO.
+       P-COMPARAR-REGISTRO-EXIT.
+           EXIT.
+
+       P-COMPARAR-PAR.
+           IF WS-IDX-J > WS-IDX-I
+               IF TAB-ID (WS-IDX-I) NOT = TAB-ID (WS-IDX-J)
+                   IF TAB-CEP (WS-IDX-I) = TAB-CEP (WS-IDX-J)
+                       AND TAB-LOGRA (WS-IDX-I) = TAB-LOGRA (WS-IDX-J)
+                       MOVE "EXATA" TO LR-TIPO
+                       PERFORM P-REPORTAR-PAR THRU P-REPORTAR-PAR-EXIT
+                   ELSE
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           TAB-LOGRA (WS-IDX-I))) TO WS-COMP-LOGRA-1
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           TAB-LOGRA (WS-IDX-J))) TO WS-COMP-LOGRA-2
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           TAB-BAIRRO (WS-IDX-I))) TO WS-COMP-BAIRRO-1
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           TAB-BAIRRO (WS-IDX-J))) TO WS-COMP-BAIRRO-2
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           TAB-CIDADE (WS-IDX-I))) TO WS-COMP-CIDADE-1
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                           TAB-CIDADE (WS-IDX-J))) TO WS-COMP-CIDADE-2
+                       IF WS-COMP-LOGRA-1 = WS-COMP-LOGRA-2
+                         AND WS-COMP-BAIRRO-1 = WS-COMP-BAIRRO-2
+                         AND WS-COMP-CIDADE-1 = WS-COMP-CIDADE-2
+                           MOVE "PARECIDA" TO LR-TIPO
+                           PERFORM P-REPORTAR-PAR
+                               THRU P-REPORTAR-PAR-EXIT.
+       P-COMPARAR-PAR-EXIT.
+           EXIT.
+
+      *------ EMISSAO DE UMA LINHA DO RELATORIO DE DUPLICADAS ------------
+       P-REPORTAR-PAR.
+           MOVE TAB-ID (WS-IDX-I)   TO LR-ID1
+           MOVE TAB-ID (WS-IDX-J)   TO LR-ID2
+           MOVE TAB-CEP (WS-IDX-I)  TO LR-CEP
+           MOVE TAB-LOGRA (WS-IDX-I) TO LR-LOGRA
+           WRITE REL-LINHA FROM LINHA-RELATORIO
+           ADD 1 TO WS-TOTAL-DUPLICADAS.
+       P-REPORTAR-PAR-EXIT.
+           EXIT.
+
+      * ----- ENCERRAMENTO DO PROGRAMA ---------------------------------
+       P-FIM.
+           STOP RUN.
