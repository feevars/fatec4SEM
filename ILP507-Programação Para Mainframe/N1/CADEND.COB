@@ -14,7 +14,23 @@
            ACCESS MODE             IS DYNAMIC
            RECORD KEY              IS ID-ENDERECO
            FILE STATUS             IS WS-STATUS-ARQUIVO
-           ALTERNATE RECORD KEY    IS CEP.
+           ALTERNATE RECORD KEY    IS CEP WITH DUPLICATES.
+
+           SELECT ARQUIVOCONTROLE ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS DYNAMIC
+           RECORD KEY              IS CTRL-CHAVE
+           FILE STATUS             IS WS-STATUS-CONTROLE.
+
+           SELECT ARQUIVOCEPREF ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS DYNAMIC
+           RECORD KEY              IS CEPREF-CEP
+           FILE STATUS             IS WS-STATUS-CEPREF.
+
+           SELECT ARQUIVOAUDITORIA ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-AUDITORIA.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,12 +46,57 @@
            05 CIDADE           PIC X(35).
            05 UF               PIC X(02).
 
+       FD  ARQUIVOCONTROLE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CTRLEND.DAT".
+
+       01 CONTROLE-ID.
+           05 CTRL-CHAVE        PIC X(04).
+           05 CTRL-ULTIMO-ID    PIC 9(04).
+
+       FD  ARQUIVOCEPREF
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CEPREF.DAT".
+
+       01 CEPREF-REG.
+           05 CEPREF-CEP        PIC X(08).
+           05 CEPREF-LOGRA      PIC X(35).
+           05 CEPREF-BAIRRO     PIC X(20).
+           05 CEPREF-CIDADE     PIC X(35).
+           05 CEPREF-UF         PIC X(02).
+
+       FD  ARQUIVOAUDITORIA
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "AUDEND.DAT".
+
+       01 AUDITORIA-REG.
+           05 AUD-ID             PIC X(04).
+           05 AUD-ACAO           PIC X(01).
+           05 AUD-OPERADOR       PIC X(08).
+           05 AUD-DATA           PIC X(08).
+           05 AUD-HORA           PIC X(08).
+
       *---------------------- VARIAVEIS DE TRABALHO --------------------
        WORKING-STORAGE SECTION.
        77 WS-STATUS-ARQUIVO            PIC X(02).
+       77 WS-STATUS-CONTROLE           PIC X(02).
+       77 WS-STATUS-CEPREF             PIC X(02).
        77 WS-MSG                       PIC X(60).
        77 WS-OPCAO                     PIC X.
 
+       77 WS-CEPREF-OK                 PIC X VALUE "N".
+           88 CEPREF-DISPONIVEL              VALUE "S".
+
+       77 WS-STATUS-AUDITORIA          PIC X(02).
+       77 WS-OPERADOR-ID               PIC X(08).
+       77 WS-ACAO-AUDITORIA            PIC X(01).
+
+       77 WS-MAIOR-ID                  PIC 9(04) VALUE ZERO.
+       77 WS-ID-NUMERICO               PIC 9(04) VALUE ZERO.
+
+       77 WS-CEPREF-ENCONTRADO         PIC X VALUE "N".
+           88 CEPREF-ENCONTRADO              VALUE "S".
+
        01 TABELA-ESTADOS.
            03   FILLER PIC X(20) VALUE "SP-SAO PAULO".
            03   FILLER PIC X(20) VALUE "RJ-RIO DE JANEIRO".
@@ -47,7 +108,20 @@
 
     
        01 FILLER REDEFINES TABELA-ESTADOS.
-           03 ESTADO PIC X(20) OCCURS 07 . 
+           03 ESTADO PIC X(20) OCCURS 07 INDEXED BY WS-IDX-ESTADO.
+
+       77 WS-UF-VALIDA                 PIC X VALUE "N".
+           88 UF-VALIDA                      VALUE "S".
+           88 UF-INVALIDA                    VALUE "N".
+
+       77 WS-ID-PESQUISA               PIC X(04).
+       77 WS-CEP-PESQUISA              PIC X(08).
+       77 WS-TITULO-TELA               PIC X(10) VALUE "NOVO".
+       77 WS-MODO-OPERACAO             PIC X VALUE "I".
+           88 MODO-INCLUSAO                  VALUE "I".
+           88 MODO-ALTERACAO                 VALUE "A".
+       77 WS-CONFIRMA                  PIC X.
+           88 CONFIRMA-SIM                   VALUE "S" "s".
 
       * ---------------------  TELAS DO SISTEMA ------------------------
 
@@ -58,19 +132,78 @@
                FOREGROUND-COLOR 14 LINE 01 COLUMN 30.
            05 VALUE "C - CADASTRAR ENDERECOS" FOREGROUND-COLOR 14 
                LINE 05 COLUMN 10.
-           05 VALUE "L - LISTAR ENDERECOS" FOREGROUND-COLOR 14 
+           05 VALUE "L - LISTAR ENDERECOS" FOREGROUND-COLOR 14
                LINE 06 COLUMN 10.
-           05 VALUE "S - SAIR" FOREGROUND-COLOR 14 LINE 07 COLUMN 10.
-           05 OPCAO PIC X USING WS-OPCAO LINE 09 COLUMN 10.
-       
+           05 VALUE "A - ALTERAR ENDERECOS" FOREGROUND-COLOR 14
+               LINE 07 COLUMN 10.
+           05 VALUE "E - EXCLUIR ENDERECOS" FOREGROUND-COLOR 14
+               LINE 08 COLUMN 10.
+           05 VALUE "B - BUSCAR POR CEP" FOREGROUND-COLOR 14
+               LINE 09 COLUMN 10.
+           05 VALUE "S - SAIR" FOREGROUND-COLOR 14 LINE 10 COLUMN 10.
+           05 OPCAO PIC X USING WS-OPCAO LINE 12 COLUMN 10.
+
        01 TELA-MENSAGEM.
            05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
            05 PIC X(60) FROM WS-MSG              LINE 15 COLUMN 10.
            05 PIC X(02) FROM WS-STATUS-ARQUIVO   LINE 17 COLUMN 10.
-       
+
+       01 TELA-OPERADOR.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 VALUE "SISTEMA DE CADASTRO DE ENDERECOS"
+               FOREGROUND-COLOR 14 LINE 01 COLUMN 30.
+           05 VALUE "IDENTIFIQUE-SE - OPERADOR:" FOREGROUND-COLOR 14
+               LINE 05 COLUMN 10.
+           05 PIC X(08) USING WS-OPERADOR-ID LINE 05 COLUMN 37.
+
+       01 TELA-PESQUISA-ID.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 VALUE "DIGITE O ID DO ENDERECO:" FOREGROUND-COLOR 14
+               LINE 05 COLUMN 05.
+           05 PIC X(04) USING WS-ID-PESQUISA LINE 05 COLUMN 31.
+
+       01 TELA-PESQUISA-CEP.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 VALUE "DIGITE O CEP:" FOREGROUND-COLOR 14
+               LINE 05 COLUMN 05.
+           05 PIC X(08) USING WS-CEP-PESQUISA LINE 05 COLUMN 19.
+
+       01 TELA-RESULTADO-CEP.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 VALUE "ENDERECO ENCONTRADO" FOREGROUND-COLOR 14
+               LINE 02 COLUMN 30.
+           05 VALUE "ID    : " FOREGROUND-COLOR 14 LINE 05 COLUMN 05.
+           05 PIC X(04) FROM ID-ENDERECO LINE 05 COLUMN 13.
+           05 VALUE "LOGRA : " FOREGROUND-COLOR 14 LINE 06 COLUMN 05.
+           05 PIC X(35) FROM LOGRA LINE 06 COLUMN 13.
+           05 VALUE "BAIRRO: " FOREGROUND-COLOR 14 LINE 07 COLUMN 05.
+           05 PIC X(20) FROM BAIRRO LINE 07 COLUMN 13.
+           05 VALUE "CIDADE: " FOREGROUND-COLOR 14 LINE 08 COLUMN 05.
+           05 PIC X(35) FROM CIDADE LINE 08 COLUMN 13.
+           05 VALUE "UF    : " FOREGROUND-COLOR 14 LINE 09 COLUMN 05.
+           05 PIC X(02) FROM UF LINE 09 COLUMN 13.
+           05 VALUE "PRESSIONE ENTER PARA CONTINUAR" FOREGROUND-COLOR 14
+               LINE 12 COLUMN 05.
+           05 PIC X USING WS-CONFIRMA LINE 12 COLUMN 37.
+
+       01 TELA-CONFIRMA-EXCLUSAO.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 VALUE "EXCLUSAO DE ENDERECO" FOREGROUND-COLOR 14
+               LINE 02 COLUMN 30.
+           05 VALUE "ID    : " FOREGROUND-COLOR 14 LINE 05 COLUMN 05.
+           05 PIC X(04) FROM ID-ENDERECO LINE 05 COLUMN 13.
+           05 VALUE "CEP   : " FOREGROUND-COLOR 14 LINE 06 COLUMN 05.
+           05 PIC X(08) FROM CEP LINE 06 COLUMN 13.
+           05 VALUE "LOGRA : " FOREGROUND-COLOR 14 LINE 07 COLUMN 05.
+           05 PIC X(35) FROM LOGRA LINE 07 COLUMN 13.
+           05 VALUE "CONFIRMA A EXCLUSAO (S/N)?" FOREGROUND-COLOR 14
+               LINE 10 COLUMN 05.
+           05 PIC X USING WS-CONFIRMA LINE 10 COLUMN 32.
+
        01 TELA-CADASTRO.
            05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
-           05 VALUE "NOVO " FOREGROUND-COLOR 14 LINE 02 COLUMN 30.
+           05 PIC X(10) FROM WS-TITULO-TELA FOREGROUND-COLOR 14
+               LINE 02 COLUMN 30.
             
             05 VALUE "ID:" FOREGROUND-COLOR 14 LINE 05 COLUMN 05.
             05 NOVO-ID PIC X(04) USING ID-ENDERECO LINE 05 COLUMN 09.
@@ -104,10 +237,29 @@
                ELSE
                    GO TO P-MSG-FINAL.
 
+           OPEN INPUT ARQUIVOCEPREF
+           IF WS-STATUS-CEPREF = "00"
+               MOVE "S" TO WS-CEPREF-OK
+           ELSE
+               MOVE "N" TO WS-CEPREF-OK.
+
+           OPEN EXTEND ARQUIVOAUDITORIA
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               OPEN OUTPUT ARQUIVOAUDITORIA
+               CLOSE ARQUIVOAUDITORIA
+               OPEN EXTEND ARQUIVOAUDITORIA.
+
+           MOVE SPACES TO WS-OPERADOR-ID
+           DISPLAY TELA-OPERADOR
+           ACCEPT WS-OPERADOR-ID.
+
        P-INICIAL.
 
            MOVE ZEROS TO ID-ENDERECO CEP
            MOVE SPACES TO ENDERECO BAIRRO CIDADE UF WS-OPCAO WS-MSG
+           MOVE "I" TO WS-MODO-OPERACAO
+           MOVE "NOVO" TO WS-TITULO-TELA
+           MOVE "N" TO WS-CEPREF-ENCONTRADO
 
            DISPLAY TELA-MENU
            ACCEPT WS-OPCAO.
@@ -116,80 +268,274 @@
               GO TO P-NOVO-ID
            ELSE IF WS-OPCAO = "L"
               GO TO P-LISTAR
+           ELSE IF WS-OPCAO = "A"
+              GO TO P-ALTERAR
+           ELSE IF WS-OPCAO = "E"
+              GO TO P-EXCLUIR
+           ELSE IF WS-OPCAO = "B"
+              GO TO P-BUSCAR-CEP
            ELSE IF WS-OPCAO = "S"
                GO TO P-FIM
-           ELSE 
-               MOVE "OPCAO INVALIDA" TO WS-MSG 
+           ELSE
+               MOVE "OPCAO INVALIDA" TO WS-MSG
                DISPLAY TELA-MENSAGEM.
+           GO TO P-INICIAL.
+
+      *------ ALTERACAO DE ENDERECO EXISTENTE ---------------------------
+       P-ALTERAR.
+           MOVE SPACES TO WS-ID-PESQUISA
+           DISPLAY TELA-PESQUISA-ID
+           ACCEPT WS-ID-PESQUISA
+           MOVE WS-ID-PESQUISA TO ID-ENDERECO
+           READ ARQUIVOENDERECO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "ENDERECO NAO ENCONTRADO" TO WS-MSG
+               DISPLAY TELA-MENSAGEM
+               GO TO P-INICIAL.
+           MOVE "A" TO WS-MODO-OPERACAO
+           MOVE "ALTERACAO" TO WS-TITULO-TELA
+           GO TO P-NOVO-CEP.
+
+      *------ BUSCA DE ENDERECO PELO CEP (CHAVE ALTERNATIVA) -----------
+       P-BUSCAR-CEP.
+           MOVE SPACES TO WS-CEP-PESQUISA
+           DISPLAY TELA-PESQUISA-CEP
+           ACCEPT WS-CEP-PESQUISA
+           MOVE WS-CEP-PESQUISA TO CEP
+           READ ARQUIVOENDERECO KEY IS CEP
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "CEP NAO CADASTRADO" TO WS-MSG
+               DISPLAY TELA-MENSAGEM
+           ELSE
+               MOVE SPACES TO WS-CONFIRMA
+               DISPLAY TELA-RESULTADO-CEP
+               ACCEPT WS-CONFIRMA.
+           GO TO P-INICIAL.
+
+      *------ EXCLUSAO DE ENDERECO EXISTENTE ----------------------------
+       P-EXCLUIR.
+           MOVE SPACES TO WS-ID-PESQUISA
+           DISPLAY TELA-PESQUISA-ID
+           ACCEPT WS-ID-PESQUISA
+           MOVE WS-ID-PESQUISA TO ID-ENDERECO
+           READ ARQUIVOENDERECO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "ENDERECO NAO ENCONTRADO" TO WS-MSG
+               DISPLAY TELA-MENSAGEM
+               GO TO P-INICIAL.
+           MOVE SPACES TO WS-CONFIRMA
+           DISPLAY TELA-CONFIRMA-EXCLUSAO
+           ACCEPT WS-CONFIRMA
+           IF NOT CONFIRMA-SIM
+               MOVE "EXCLUSAO CANCELADA" TO WS-MSG
+               DISPLAY TELA-MENSAGEM
+               GO TO P-INICIAL.
+           DELETE ARQUIVOENDERECO
+           IF WS-STATUS-ARQUIVO = "00"
+               MOVE "ENDERECO EXCLUIDO" TO WS-MSG
+               MOVE "E" TO WS-ACAO-AUDITORIA
+               PERFORM P-GRAVA-AUDITORIA THRU P-GRAVA-AUDITORIA-EXIT
+           ELSE
+               MOVE "ERRO NA EXCLUSAO DO ENDERECO" TO WS-MSG.
+           DISPLAY TELA-MENSAGEM
+           GO TO P-INICIAL.
 
       *------ CADASTRO DOS CAMPOS --------------------------------------
        P-NOVO-ID.
+           PERFORM P-PROXIMO-ID THRU P-PROXIMO-ID-EXIT
            DISPLAY TELA-CADASTRO
-           ACCEPT NOVO-ID
            GO TO P-NOVO-CEP.
-              
+
+      *------ GERACAO AUTOMATICA DO PROXIMO ID-ENDERECO -----------------
+       P-PROXIMO-ID.
+           OPEN I-O ARQUIVOCONTROLE
+           IF WS-STATUS-CONTROLE = "30" OR WS-STATUS-CONTROLE = "35"
+               PERFORM P-MAIOR-ID-EXISTENTE
+                   THRU P-MAIOR-ID-EXISTENTE-EXIT
+               OPEN OUTPUT ARQUIVOCONTROLE
+               MOVE "0001" TO CTRL-CHAVE
+               MOVE WS-MAIOR-ID TO CTRL-ULTIMO-ID
+               WRITE CONTROLE-ID
+               CLOSE ARQUIVOCONTROLE
+               OPEN I-O ARQUIVOCONTROLE.
+
+           MOVE "0001" TO CTRL-CHAVE
+           READ ARQUIVOCONTROLE
+           IF WS-STATUS-CONTROLE NOT = "00"
+               MOVE ZERO TO CTRL-ULTIMO-ID.
+
+           ADD 1 TO CTRL-ULTIMO-ID
+           MOVE CTRL-ULTIMO-ID TO ID-ENDERECO
+           REWRITE CONTROLE-ID
+           IF WS-STATUS-CONTROLE NOT = "00"
+               MOVE "0001" TO CTRL-CHAVE
+               WRITE CONTROLE-ID.
+
+           CLOSE ARQUIVOCONTROLE.
+       P-PROXIMO-ID-EXIT.
+           EXIT.
+
+      *------ SEMEADURA DO CONTROLE A PARTIR DO MAIOR ID JA GRAVADO -----
+       P-MAIOR-ID-EXISTENTE.
+           MOVE ZERO TO WS-MAIOR-ID
+           MOVE LOW-VALUES TO ID-ENDERECO
+           START ARQUIVOENDERECO KEY IS NOT LESS THAN ID-ENDERECO
+           IF WS-STATUS-ARQUIVO = "00"
+               PERFORM P-MAIOR-ID-LER THRU P-MAIOR-ID-LER-EXIT
+                   UNTIL WS-STATUS-ARQUIVO = "10".
+           MOVE ZEROS TO ID-ENDERECO CEP
+           MOVE SPACES TO LOGRA BAIRRO CIDADE UF.
+       P-MAIOR-ID-EXISTENTE-EXIT.
+           EXIT.
+
+       P-MAIOR-ID-LER.
+           READ ARQUIVOENDERECO NEXT RECORD
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               IF WS-STATUS-ARQUIVO NOT = "10"
+                   MOVE "10" TO WS-STATUS-ARQUIVO
+           ELSE
+               MOVE ID-ENDERECO TO WS-ID-NUMERICO
+               IF WS-ID-NUMERICO > WS-MAIOR-ID
+                   MOVE WS-ID-NUMERICO TO WS-MAIOR-ID.
+       P-MAIOR-ID-LER-EXIT.
+           EXIT.
+
        P-NOVO-CEP.
            DISPLAY TELA-CADASTRO
            ACCEPT NOVO-CEP
+           IF MODO-INCLUSAO
+               PERFORM P-AUTOPREENCHE-CEP THRU P-AUTOPREENCHE-CEP-EXIT.
            GO TO P-NOVO-ENDERECO.
 
+      *------ PREENCHIMENTO AUTOMATICO A PARTIR DO CEPREF.DAT -----------
+       P-AUTOPREENCHE-CEP.
+           MOVE "N" TO WS-CEPREF-ENCONTRADO
+           IF CEPREF-DISPONIVEL
+               MOVE CEP TO CEPREF-CEP
+               READ ARQUIVOCEPREF
+               IF WS-STATUS-CEPREF = "00"
+                   MOVE CEPREF-LOGRA  TO LOGRA
+                   MOVE CEPREF-BAIRRO TO BAIRRO
+                   MOVE CEPREF-CIDADE TO CIDADE
+                   MOVE CEPREF-UF     TO UF
+                   PERFORM P-VALIDA-UF THRU P-VALIDA-UF-EXIT
+                   IF UF-VALIDA
+                       MOVE "S" TO WS-CEPREF-ENCONTRADO.
+       P-AUTOPREENCHE-CEP-EXIT.
+           EXIT.
+
        P-NOVO-ENDERECO.
            DISPLAY TELA-CADASTRO
-           ACCEPT NOVO-ENDERECO
+           IF NOT CEPREF-ENCONTRADO
+               ACCEPT NOVO-ENDERECO.
            GO TO P-NOVO-BAIRRO.
 
        P-NOVO-BAIRRO.
            DISPLAY TELA-CADASTRO
-           ACCEPT NOVO-BAIRRO
+           IF NOT CEPREF-ENCONTRADO
+               ACCEPT NOVO-BAIRRO.
            GO TO P-NOVA-CIDADE.
 
        P-NOVA-CIDADE.
            DISPLAY TELA-CADASTRO
-           ACCEPT NOVA-CIDADE
+           IF NOT CEPREF-ENCONTRADO
+               ACCEPT NOVA-CIDADE.
            GO TO P-NOVA-UF.
 
        P-NOVA-UF.
            DISPLAY TELA-CADASTRO
-           ACCEPT NOVA-UF
+           IF NOT CEPREF-ENCONTRADO
+               ACCEPT NOVA-UF.
+           PERFORM P-VALIDA-UF THRU P-VALIDA-UF-EXIT
+           IF UF-INVALIDA
+               MOVE "UF INVALIDA - REDIGITE" TO WS-MSG
+               DISPLAY TELA-MENSAGEM
+               GO TO P-NOVA-UF.
            MOVE "CADASTRO REALIZADO" TO WS-MSG
            GO TO P-GRAVA-ARQUIVO.
 
+      *------ VALIDACAO DA UF CONTRA A TABELA-ESTADOS ------------------
+       P-VALIDA-UF.
+           MOVE "N" TO WS-UF-VALIDA
+           SET WS-IDX-ESTADO TO 1
+           SEARCH ESTADO
+               AT END
+                   MOVE "N" TO WS-UF-VALIDA
+               WHEN ESTADO (WS-IDX-ESTADO) (1:2) = NOVA-UF
+                   MOVE "S" TO WS-UF-VALIDA
+           END-SEARCH.
+       P-VALIDA-UF-EXIT.
+           EXIT.
+
       * ----- GRAVACAO EM ARQUIVO --------------------------------------
        
        P-GRAVA-ARQUIVO.
 
-           WRITE ENDERECO
-               IF WS-STATUS-ARQUIVO = "00" OR "02"
-                   MOVE "DADOS GRAVADOS" TO WS-MSG
-                   DISPLAY TELA-MENSAGEM
-                   DISPLAY TELA-MENU
+           IF MODO-ALTERACAO
+               REWRITE ENDERECO
+           ELSE
+               WRITE ENDERECO.
+
+           IF WS-STATUS-ARQUIVO = "00" OR "02"
+               MOVE "DADOS GRAVADOS" TO WS-MSG
+               MOVE WS-MODO-OPERACAO TO WS-ACAO-AUDITORIA
+               PERFORM P-GRAVA-AUDITORIA THRU P-GRAVA-AUDITORIA-EXIT
+               DISPLAY TELA-MENSAGEM
+               GO TO P-INICIAL
+           ELSE
                IF WS-STATUS-ARQUIVO = "22"
                    MOVE "ENDERECO JA EXISTE!" TO WS-MSG
                    PERFORM P-MSG-FINAL THRU P-FIM
                ELSE
                    MOVE "ERRO NA GRAVACAO DO ARQUIVO " TO WS-MSG
                    DISPLAY TELA-MENSAGEM
-                   GO TO P-FIM.          
+                   GO TO P-FIM.
 
+      *------ TRILHA DE AUDITORIA DE INCLUSAO/ALTERACAO/EXCLUSAO --------
+       P-GRAVA-AUDITORIA.
+           MOVE ID-ENDERECO   TO AUD-ID
+           MOVE WS-ACAO-AUDITORIA TO AUD-ACAO
+           MOVE WS-OPERADOR-ID TO AUD-OPERADOR
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           WRITE AUDITORIA-REG.
+       P-GRAVA-AUDITORIA-EXIT.
+           EXIT.
 
+      *------ LISTAGEM SEQUENCIAL COM ROLAGEM ---------------------------
        P-LISTAR.
+           MOVE LOW-VALUES TO ID-ENDERECO
+           START ARQUIVOENDERECO KEY IS NOT LESS THAN ID-ENDERECO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "ARQUIVO DE ENDERECOS VAZIO" TO WS-MSG
+               DISPLAY TELA-MENSAGEM
+               GO TO P-INICIAL.
 
-           READ ARQUIVOENDERECO
-                IF WS-STATUS-ARQUIVO NOT = "23"
-                   IF WS-STATUS-ARQUIVO = "00"
-
-                   MOVE SPACES TO ID-ENDERECO CEP LOGRA BAIRRO
-                       CIDADE UF
-                   DISPLAY (01, 01) ERASE
-                   DISPLAY (12, 01) "ID    : "
-                   DISPLAY (14, 01) "CEP   : "
-                   DISPLAY (16, 01) "LOGRA : "
-                   DISPLAY (18, 01) "BAIRRO: "
-                   DISPLAY (20, 01) "CIDADE: "
-                   DISPLAY (22, 01) "ESTADO: "
-                ELSE
+           PERFORM P-LISTAR-REGISTRO THRU P-LISTAR-REGISTRO-EXIT
+               UNTIL WS-STATUS-ARQUIVO = "10"
+           GO TO P-INICIAL.
+
+       P-LISTAR-REGISTRO.
+           READ ARQUIVOENDERECO NEXT RECORD
+           IF WS-STATUS-ARQUIVO = "00"
+               DISPLAY (01, 01) ERASE
+               DISPLAY (01, 30) "RELACAO DE ENDERECOS"
+               DISPLAY (10, 01) "ID    : " ID-ENDERECO
+               DISPLAY (12, 01) "CEP   : " CEP
+               DISPLAY (14, 01) "LOGRA : " LOGRA
+               DISPLAY (16, 01) "BAIRRO: " BAIRRO
+               DISPLAY (18, 01) "CIDADE: " CIDADE
+               DISPLAY (20, 01) "ESTADO: " UF
+               DISPLAY (22, 01) "PRESSIONE ENTER PARA CONTINUAR..."
+               MOVE SPACES TO WS-CONFIRMA
+               ACCEPT WS-CONFIRMA LINE 22 COLUMN 40
+           ELSE
+               IF WS-STATUS-ARQUIVO NOT = "10"
                    MOVE "ERRO AO LER ARQUIVO" TO WS-MSG
-                   GO TO P-MSG-FINAL.
+                   DISPLAY TELA-MENSAGEM
+                   MOVE "10" TO WS-STATUS-ARQUIVO.
+       P-LISTAR-REGISTRO-EXIT.
+           EXIT.
       
       * ----- ENCERRAMENTO DO PROGRAMA ---------------------------------
        
@@ -198,4 +544,7 @@
        
        P-FIM.
            CLOSE ARQUIVOENDERECO
-           EXIT PROGRAM.
\ No newline at end of file
+           IF CEPREF-DISPONIVEL
+               CLOSE ARQUIVOCEPREF.
+           CLOSE ARQUIVOAUDITORIA
+           EXIT PROGRAM.
