@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEND.
+       AUTHOR. LUIZ FERNANDO GERALDO DOS SANTOS.
+
+      *------ RELATORIO DE ENDERECOS AGRUPADO POR UF/CIDADE -------------
+      * LE O ARQUIVOENDERECO (CADEND.DAT) NA ORDEM UF/CIDADE E EMITE
+      * UM RELATORIO PAGINADO COM QUEBRA DE CONTROLE POR CIDADE/UF.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVOENDERECO ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS SEQUENTIAL
+           RECORD KEY              IS ID-ENDERECO
+           FILE STATUS             IS WS-STATUS-ARQUIVO
+           ALTERNATE RECORD KEY    IS CEP WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELATORIO.
+
+           SELECT ARQUIVO-CLASSIFICACAO ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVOENDERECO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADEND.DAT".
+
+       01 ENDERECO.
+           05 ID-ENDERECO      PIC X(04).
+           05 CEP              PIC X(08).
+           05 LOGRA            PIC X(35).
+           05 BAIRRO           PIC X(20).
+           05 CIDADE           PIC X(35).
+           05 UF               PIC X(02).
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RELEND.LST".
+       01 REL-LINHA                    PIC X(132).
+
+       SD  ARQUIVO-CLASSIFICACAO.
+       01 SORT-REC.
+           05 SORT-UF          PIC X(02).
+           05 SORT-CIDADE      PIC X(35).
+           05 SORT-ID          PIC X(04).
+           05 SORT-CEP         PIC X(08).
+           05 SORT-LOGRA       PIC X(35).
+           05 SORT-BAIRRO      PIC X(20).
+
+      *---------------------- VARIAVEIS DE TRABALHO --------------------
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ARQUIVO            PIC X(02).
+       77 WS-STATUS-RELATORIO          PIC X(02).
+       77 WS-STATUS-SORT               PIC X(02) VALUE "00".
+       77 WS-FIM-ARQUIVO               PIC X VALUE "N".
+           88 FIM-DO-ARQUIVO                 VALUE "S".
+
+       77 WS-PAGINA                    PIC 9(03) VALUE ZERO.
+       77 WS-LINHA-PAGINA               PIC 9(02) VALUE ZERO.
+       77 WS-MAX-LINHAS                PIC 9(02) VALUE 40.
+
+       77 WS-UF-CONTROLE               PIC X(02) VALUE SPACES.
+       77 WS-CIDADE-CONTROLE           PIC X(35) VALUE SPACES.
+       77 WS-TOTAL-CIDADE              PIC 9(05) VALUE ZERO.
+       77 WS-TOTAL-GERAL               PIC 9(07) VALUE ZERO.
+       77 WS-PRIMEIRA-QUEBRA           PIC X VALUE "S".
+
+       01 REL-CABECALHO.
+           05 FILLER            PIC X(29) VALUE SPACES.
+           05 FILLER            PIC X(35)
+               VALUE "RELACAO DE ENDERECOS POR UF/CIDADE".
+           05 FILLER            PIC X(08) VALUE "PAGINA: ".
+           05 REL-CAB-PAGINA    PIC ZZ9.
+           05 FILLER            PIC X(08) VALUE SPACES.
+
+       01 REL-DETALHE.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 REL-DET-ID        PIC X(04).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 REL-DET-CEP       PIC X(08).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 REL-DET-LOGRA     PIC X(35).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 REL-DET-BAIRRO    PIC X(20).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 REL-DET-CIDADE    PIC X(35).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 REL-DET-UF        PIC X(02).
+
+       01 REL-SUBTOTAL.
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(23)
+               VALUE "TOTAL DE ENDERECOS EM ".
+           05 REL-SUB-CIDADE    PIC X(35).
+           05 FILLER            PIC X(01) VALUE "/".
+           05 REL-SUB-UF        PIC X(02).
+           05 FILLER            PIC X(02) VALUE ": ".
+           05 REL-SUB-QTDE      PIC ZZZZ9.
+
+       01 REL-RODAPE.
+           05 FILLER            PIC X(09) VALUE SPACES.
+           05 FILLER            PIC X(26)
+               VALUE "TOTAL GERAL DE ENDERECOS: ".
+           05 REL-ROD-QTDE      PIC ZZZZZZ9.
+
+      *--------------------- BLOCOS DE EXECUÇÃO ------------------------
+       PROCEDURE DIVISION.
+
+       P-PRINCIPAL.
+           OPEN OUTPUT RELATORIO
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO RELATORIO: "
+                   WS-STATUS-RELATORIO
+               GO TO P-FIM.
+
+           SORT ARQUIVO-CLASSIFICACAO
+               ON ASCENDING KEY SORT-UF SORT-CIDADE
+               INPUT PROCEDURE IS P-LER-ENDERECOS
+                   THRU P-LER-ENDERECOS-EXIT
+               OUTPUT PROCEDURE IS P-IMPRIMIR
+                   THRU P-IMPRIMIR-EXIT
+
+           CLOSE RELATORIO
+           GO TO P-FIM.
+
+      *------ CARGA DO ARQUIVO DE ENDERECOS PARA A CLASSIFICACAO -------
+       P-LER-ENDERECOS.
+           OPEN INPUT ARQUIVOENDERECO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVOENDERECO: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-LER-ENDERECOS-EXIT.
+
+           PERFORM P-LER-UM-ENDERECO THRU P-LER-UM-ENDERECO-EXIT
+               UNTIL FIM-DO-ARQUIVO
+
+           CLOSE ARQUIVOENDERECO.
+       P-LER-ENDERECOS-EXIT.
+           EXIT.
+
+       P-LER-UM-ENDERECO.
+           READ ARQUIVOENDERECO NEXT RECORD
+           IF WS-STATUS-ARQUIVO = "00"
+               MOVE UF      TO SORT-UF
+               MOVE CIDADE  TO SORT-CIDADE
+               MOVE ID-ENDERECO TO SORT-ID
+               MOVE CEP     TO SORT-CEP
+               MOVE LOGRA   TO SORT-LOGRA
+               MOVE BAIRRO  TO SORT-BAIRRO
+               RELEASE SORT-REC
+           ELSE
+               MOVE "S" TO WS-FIM-ARQUIVO.
+       P-LER-UM-ENDERECO-EXIT.
+           EXIT.
+
+      *------ IMPRESSAO DO RELATORIO JA CLASSIFICADO --------------------
+       P-IMPRIMIR.
+           PERFORM P-CABECALHO THRU P-CABECALHO-EXIT
+
+           PERFORM P-IMPRIMIR-UM THRU P-IMPRIMIR-UM-EXIT
+               UNTIL WS-STATUS-SORT = "10"
+
+           IF WS-PRIMEIRA-QUEBRA = "N"
+               PERFORM P-QUEBRA-CIDADE THRU P-QUEBRA-CIDADE-EXIT.
+
+           MOVE WS-TOTAL-GERAL TO REL-ROD-QTDE
+           WRITE REL-LINHA FROM REL-RODAPE.
+       P-IMPRIMIR-EXIT.
+           EXIT.
+
+       P-IMPRIMIR-UM.
+           RETURN ARQUIVO-CLASSIFICACAO
+               AT END
+                   MOVE "10" TO WS-STATUS-SORT
+               NOT AT END
+                   PERFORM P-QUEBRA-CONTROLE
+                       THRU P-QUEBRA-CONTROLE-EXIT.
+       P-IMPRIMIR-UM-EXIT.
+           EXIT.
+
+      *------ QUEBRA DE CONTROLE POR UF/CIDADE ---------------------------
+       P-QUEBRA-CONTROLE.
+           IF WS-PRIMEIRA-QUEBRA = "S"
+               MOVE SORT-UF TO WS-UF-CONTROLE
+               MOVE SORT-CIDADE TO WS-CIDADE-CONTROLE
+               MOVE "N" TO WS-PRIMEIRA-QUEBRA
+           ELSE
+               IF SORT-UF NOT = WS-UF-CONTROLE
+                   OR SORT-CIDADE NOT = WS-CIDADE-CONTROLE
+                   PERFORM P-QUEBRA-CIDADE THRU P-QUEBRA-CIDADE-EXIT
+                   MOVE SORT-UF TO WS-UF-CONTROLE
+                   MOVE SORT-CIDADE TO WS-CIDADE-CONTROLE.
+
+           IF WS-LINHA-PAGINA NOT < WS-MAX-LINHAS
+               PERFORM P-CABECALHO THRU P-CABECALHO-EXIT.
+
+           MOVE SPACES TO REL-DETALHE
+           MOVE SORT-ID     TO REL-DET-ID
+           MOVE SORT-CEP    TO REL-DET-CEP
+           MOVE SORT-LOGRA  TO REL-DET-LOGRA
+           MOVE SORT-BAIRRO TO REL-DET-BAIRRO
+           MOVE SORT-CIDADE TO REL-DET-CIDADE
+           MOVE SORT-UF     TO REL-DET-UF
+           WRITE REL-LINHA FROM REL-DETALHE
+           ADD 1 TO WS-LINHA-PAGINA
+           ADD 1 TO WS-TOTAL-CIDADE
+           ADD 1 TO WS-TOTAL-GERAL.
+       P-QUEBRA-CONTROLE-EXIT.
+           EXIT.
+
+       P-QUEBRA-CIDADE.
+           MOVE SPACES TO REL-SUBTOTAL
+           MOVE WS-CIDADE-CONTROLE TO REL-SUB-CIDADE
+           MOVE WS-UF-CONTROLE     TO REL-SUB-UF
+           MOVE WS-TOTAL-CIDADE    TO REL-SUB-QTDE
+           WRITE REL-LINHA FROM REL-SUBTOTAL
+           ADD 1 TO WS-LINHA-PAGINA
+           MOVE ZERO TO WS-TOTAL-CIDADE.
+       P-QUEBRA-CIDADE-EXIT.
+           EXIT.
+
+      *------ CABECALHO DE PAGINA ----------------------------------------
+       P-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO REL-CAB-PAGINA
+           WRITE REL-LINHA FROM REL-CABECALHO
+           MOVE ZERO TO WS-LINHA-PAGINA.
+       P-CABECALHO-EXIT.
+           EXIT.
+
+      * ----- ENCERRAMENTO DO PROGRAMA ---------------------------------
+       P-FIM.
+           STOP RUN.
